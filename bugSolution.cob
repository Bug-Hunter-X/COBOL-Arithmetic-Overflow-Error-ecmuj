@@ -1,18 +1,794 @@
-01  WS-DATA PIC 9(5) VALUE ZEROS.
-01  WS-DATA-FLAG PIC 9 VALUE 0.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+      *****************************************************
+      *  ASSIGNS THE NEXT DOCUMENT SEQUENCE NUMBER (WS-DATA)
+      *  TO EACH INCOMING DOCUMENT.  THE LAST NUMBER ISSUED
+      *  IS PERSISTED TO SEQ-CONTROL-FILE SO A RERUN AFTER
+      *  AN ABEND PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+      *
+      *  WS-TRUE-SEQ-NO TRACKS THE UNCAPPED, "TRUE" NUMBER A
+      *  DOCUMENT WOULD HAVE RECEIVED.  WHEN IT WOULD EXCEED
+      *  WS-DATA'S CAPACITY, WS-DATA IS CAPPED AT 99999 AND
+      *  THE DOCUMENT IS WRITTEN TO THE EXCEPTION FILE (WITH
+      *  ITS TRUE NUMBER) SO IT CAN BE RENUMBERED BY HAND.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-CONTROL-FILE ASSIGN TO "SEQCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CYCLE-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-SEQCTL-STATUS.
 
-* Some COBOL statements...
+           SELECT INPUT-FILE ASSIGN TO "DOCUMENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
 
-ADD 1 TO WS-DATA.
+           SELECT OUTPUT-FILE ASSIGN TO "NUMBERED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
 
-IF WS-DATA > 99999 THEN
-    SET WS-DATA-FLAG TO 1
-    DISPLAY "Warning: WS-DATA approaching maximum value!" 
-    MOVE 99999 TO WS-DATA
-ELSE
-    SET WS-DATA-FLAG TO 0
-END-IF.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
 
-IF WS-DATA-FLAG = 1 THEN
-    *Handle the situation appropriately. For example, log an event, set a flag, or take corrective action.
-END-IF.
\ No newline at end of file
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT ALERT-FILE ASSIGN TO "ALERT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
+
+           SELECT AVAILABLE-NUMBERS-FILE ASSIGN TO "AVAIL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AVN-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-AVAIL-STATUS.
+
+           SELECT BLOCK-CONTROL-FILE ASSIGN TO "BLOCKCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BCR-CYCLE-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-BLOCK-STATUS.
+
+           SELECT ISSUED-NUMBERS-FILE ASSIGN TO "ISSUED.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ISN-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-ISSUED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-CONTROL-FILE.
+           COPY SEQCTL.
+
+       FD  INPUT-FILE.
+           COPY DOCREC.
+
+       FD  OUTPUT-FILE.
+           COPY NUMDOC.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCREC.
+
+       FD  AUDIT-FILE.
+           COPY AUDREC.
+
+       FD  ALERT-FILE.
+           COPY ALERTREC.
+
+       FD  AVAILABLE-NUMBERS-FILE.
+           COPY AVAILREC.
+
+       FD  BLOCK-CONTROL-FILE.
+           COPY BLKREC.
+
+       FD  ISSUED-NUMBERS-FILE.
+           COPY ISSUEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEQCTL-STATUS            PIC XX VALUE "00".
+           88  WS-SEQCTL-NOT-FOUND               VALUE "35".
+           88  WS-SEQCTL-RECORD-LOCKED           VALUE "51".
+
+       01  WS-SEQCTL-REC-FOUND-SWITCH  PIC X VALUE "N".
+           88  WS-SEQCTL-REC-FOUND               VALUE "Y".
+
+       01  WS-INPUT-STATUS             PIC XX VALUE "00".
+       01  WS-OUTPUT-STATUS            PIC XX VALUE "00".
+
+       01  WS-EXCEPTION-STATUS         PIC XX VALUE "00".
+           88  WS-EXCEPTION-NOT-FOUND             VALUE "35".
+
+       01  WS-AUDIT-STATUS             PIC XX VALUE "00".
+           88  WS-AUDIT-NOT-FOUND                 VALUE "35".
+
+       01  WS-ALERT-STATUS             PIC XX VALUE "00".
+           88  WS-ALERT-NOT-FOUND                 VALUE "35".
+
+       01  WS-AVAIL-STATUS             PIC XX VALUE "00".
+           88  WS-AVAIL-NOT-FOUND                 VALUE "35".
+           88  WS-AVAIL-NO-MORE-RECS               VALUE "10".
+           88  WS-AVAIL-RECORD-LOCKED              VALUE "51".
+
+       01  WS-RECLAIMED-SWITCH         PIC X VALUE "N".
+           88  WS-RECLAIMED                       VALUE "Y".
+
+       01  WS-BLOCK-STATUS             PIC XX VALUE "00".
+           88  WS-BLOCK-NOT-FOUND                 VALUE "35".
+           88  WS-BLOCK-RECORD-LOCKED              VALUE "51".
+
+       01  WS-BLOCK-MODE-SWITCH        PIC X VALUE "N".
+           88  WS-BLOCK-MODE                      VALUE "Y".
+
+       01  WS-BLOCK-REC-FOUND-SWITCH   PIC X VALUE "N".
+           88  WS-BLOCK-REC-FOUND                 VALUE "Y".
+
+       01  WS-BLOCK-EXHAUSTED-SWITCH   PIC X VALUE "N".
+           88  WS-BLOCK-EXHAUSTED                 VALUE "Y".
+
+       01  WS-BLOCK-DEFERRED-SWITCH    PIC X VALUE "N".
+           88  WS-BLOCK-DEFERRED                  VALUE "Y".
+
+       01  WS-STREAM-ID                PIC X(10) VALUE SPACES.
+       01  WS-BLOCK-SIZE               PIC 9(3) VALUE 500.
+       01  WS-BLOCK-START              PIC 9(5) VALUE ZEROS.
+       01  WS-BLOCK-END                PIC 9(5) VALUE ZEROS.
+       01  WS-BLOCK-END-WORK           PIC 9(7) VALUE ZEROS.
+       01  WS-BLOCK-NEXT               PIC 9(5) VALUE ZEROS.
+       01  WS-BLOCK-TRUE-NEXT          PIC 9(6) VALUE ZEROS.
+       01  WS-BLOCK-RETURN-NO          PIC 9(5) VALUE ZEROS.
+       01  WS-SYNC-WATERMARK           PIC 9(7) VALUE ZEROS.
+       01  WS-LOCK-RETRY-COUNT         PIC 9(2) VALUE ZEROS.
+       01  WS-TODAY-DATE               PIC X(8) VALUE SPACES.
+
+       COPY SEQKEY.
+       01  WS-DATA-FLAG PIC 9 VALUE 0.
+       01  WS-TRUE-SEQ-NO              PIC 9(6) VALUE ZEROS.
+       01  WS-CAP-COUNT                PIC 9(5) VALUE ZEROS.
+       01  WS-CAP-COUNT-EDIT           PIC ZZZZ9.
+
+       01  WS-PARM-CYCLE               PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-CYCLE-NO         PIC 9(2) VALUE ZEROS.
+       01  WS-PARM-TOKEN-1             PIC X(10) VALUE SPACES.
+       01  WS-PARM-TOKEN-2             PIC X(10) VALUE SPACES.
+
+       01  WS-INPUT-RECORD-COUNT       PIC 9(7) VALUE ZEROS.
+       01  WS-INPUT-COUNT-EDIT         PIC Z(6)9.
+       01  WS-NUMBERS-ISSUED-COUNT     PIC 9(7) VALUE ZEROS.
+       01  WS-NUMBERS-ISSUED-EDIT      PIC Z(6)9.
+       01  WS-RECONCILE-OK-SWITCH      PIC X VALUE "Y".
+           88  WS-RECONCILE-OK                    VALUE "Y".
+
+       01  WS-DUPLICATE-SWITCH         PIC X VALUE "N".
+           88  WS-DUPLICATE-DETECTED               VALUE "Y".
+       01  WS-DUPLICATE-COUNT          PIC 9(5) VALUE ZEROS.
+       01  WS-DUPLICATE-COUNT-EDIT     PIC ZZZZ9.
+
+       01  WS-ISSUED-STATUS            PIC XX VALUE "00".
+           88  WS-ISSUED-NOT-FOUND                 VALUE "35".
+           88  WS-ISSUED-DUPLICATE-KEY              VALUE "22".
+           88  WS-ISSUED-RECORD-LOCKED              VALUE "51".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-EOF
+
+           PERFORM 7000-RECONCILE-COUNTS
+
+           PERFORM 8000-PRINT-CAPACITY-REPORT
+
+           PERFORM 9000-TERMINATE
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           ACCEPT WS-PARM-CYCLE FROM COMMAND-LINE
+           IF WS-PARM-CYCLE(1:2) IS NUMERIC
+               MOVE WS-PARM-CYCLE(1:2) TO WS-CURRENT-CYCLE-NO
+           ELSE
+               MOVE 1 TO WS-CURRENT-CYCLE-NO
+           END-IF
+
+      *    A SECOND PARM TOKEN IDENTIFIES THIS RUN AS ONE OF SEVERAL
+      *    PARALLEL BATCH STREAMS FOR THE SAME CYCLE (E.G. "01 S1").
+      *    STREAMS IN BLOCK MODE RESERVE A RANGE OF NUMBERS AT A TIME
+      *    FROM BLOCK-CONTROL-FILE INSTEAD OF SERIALIZING ON WS-DATA
+      *    FOR EVERY DOCUMENT.
+           UNSTRING WS-PARM-CYCLE DELIMITED BY ALL SPACE
+               INTO WS-PARM-TOKEN-1 WS-PARM-TOKEN-2
+           END-UNSTRING
+           IF WS-PARM-TOKEN-2 NOT = SPACES
+               MOVE WS-PARM-TOKEN-2 TO WS-STREAM-ID
+               SET WS-BLOCK-MODE TO TRUE
+           END-IF
+
+      *    SEQ-CONTROL-FILE IS KEYED BY SC-CYCLE-NO (ONE RECORD PER
+      *    CYCLE, SAME SHAPE AS BLOCK-CONTROL-FILE) SO A RUN FOR ONE
+      *    CYCLE CAN NEVER CLOBBER ANOTHER CYCLE'S PERSISTED
+      *    WATERMARK - IT WAS PREVIOUSLY A FLAT ONE-RECORD FILE, SO
+      *    RUNNING CYCLE 02 THEN RERUNNING CYCLE 01 WOULD COME BACK
+      *    RESET TO ZERO AND REISSUE NUMBERS CYCLE 01 HAD ALREADY
+      *    HANDED OUT.
+           MOVE WS-CURRENT-CYCLE-NO TO WS-CYCLE-NO
+           MOVE ZEROS TO WS-DATA
+
+           OPEN I-O SEQ-CONTROL-FILE
+           IF WS-SEQCTL-NOT-FOUND
+               OPEN OUTPUT SEQ-CONTROL-FILE
+               CLOSE SEQ-CONTROL-FILE
+               OPEN I-O SEQ-CONTROL-FILE
+           END-IF
+
+           MOVE WS-CURRENT-CYCLE-NO TO SC-CYCLE-NO
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-SEQCTL-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               READ SEQ-CONTROL-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-SEQCTL-REC-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-SEQCTL-REC-FOUND-SWITCH
+               END-READ
+               IF WS-SEQCTL-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+      *    RESET ON A DATE CHANGE AS WELL AS A MISSING/LOCKED RECORD -
+      *    OTHERWISE A CYCLE NUMBER REUSED DAY AFTER DAY FOR A
+      *    RECURRING SHIFT WOULD NEVER GET A FRESH RANGE AND WOULD
+      *    EVENTUALLY CAP FOR GOOD.
+           IF WS-SEQCTL-STATUS = "00" AND SC-RUN-DATE = WS-TODAY-DATE
+               MOVE SC-LAST-USED-NO TO WS-DATA
+           END-IF
+
+      *    BLOCK-CONTROL-FILE IS ALWAYS CONSULTED (NOT JUST IN BLOCK
+      *    MODE) SINCE IT CAN CARRY A HIGHER WATERMARK FOR THIS CYCLE
+      *    THAN SEQCTL.DAT IF A PARALLEL BLOCK-MODE STREAM ADVANCED
+      *    IT MORE RECENTLY; WITHOUT THIS, A PLAIN RUN CAN REISSUE
+      *    NUMBERS A BLOCK STREAM ALREADY HANDED OUT.
+           OPEN I-O BLOCK-CONTROL-FILE
+           IF WS-BLOCK-NOT-FOUND
+               OPEN OUTPUT BLOCK-CONTROL-FILE
+               CLOSE BLOCK-CONTROL-FILE
+               OPEN I-O BLOCK-CONTROL-FILE
+           END-IF
+           PERFORM 1150-SYNC-BLOCK-WATERMARK
+
+           MOVE WS-DATA TO WS-TRUE-SEQ-NO
+
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT OUTPUT-FILE
+
+           OPEN EXTEND EXCEPTION-FILE
+           IF WS-EXCEPTION-NOT-FOUND
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-NOT-FOUND
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+
+           OPEN I-O AVAILABLE-NUMBERS-FILE
+           IF WS-AVAIL-NOT-FOUND
+               OPEN OUTPUT AVAILABLE-NUMBERS-FILE
+               CLOSE AVAILABLE-NUMBERS-FILE
+               OPEN I-O AVAILABLE-NUMBERS-FILE
+           END-IF
+
+           OPEN I-O ISSUED-NUMBERS-FILE
+           IF WS-ISSUED-NOT-FOUND
+               OPEN OUTPUT ISSUED-NUMBERS-FILE
+               CLOSE ISSUED-NUMBERS-FILE
+               OPEN I-O ISSUED-NUMBERS-FILE
+           END-IF
+
+           IF WS-BLOCK-MODE
+               PERFORM 1100-RESERVE-BLOCK
+           END-IF.
+
+       1150-SYNC-BLOCK-WATERMARK.
+      *    SAME BOUNDED LOCK-RETRY HANDLING AS 1100/2050 - WITHOUT
+      *    IT, A LOCK CONFLICT (STATUS "51") FALLS INTO THE NOT
+      *    INVALID KEY BRANCH BELOW (IT IS NOT AN INVALID KEY
+      *    CONDITION) AND WOULD USE BCR-NEXT-FREE-NO FROM A BUFFER
+      *    THAT WAS NEVER ACTUALLY REFRESHED BY A SUCCESSFUL READ.
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           MOVE WS-CYCLE-NO TO BCR-CYCLE-NO
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-BLOCK-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               READ BLOCK-CONTROL-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-BLOCK-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-BLOCK-STATUS = "00" AND BCR-RUN-DATE = WS-TODAY-DATE
+               COMPUTE WS-SYNC-WATERMARK = BCR-NEXT-FREE-NO - 1
+               IF WS-SYNC-WATERMARK > 99999
+                   MOVE 99999 TO WS-SYNC-WATERMARK
+               END-IF
+               IF WS-SYNC-WATERMARK > WS-DATA
+                   MOVE WS-SYNC-WATERMARK TO WS-DATA
+               END-IF
+           END-IF.
+
+       1100-RESERVE-BLOCK.
+      *    BCR-NEXT-FREE-NO IS PIC 9(6) SO IT CAN HOLD A WATERMARK
+      *    PAST 99999 (MARKING THE CYCLE EXHAUSTED); THE BLOCK-END
+      *    MATH IS DONE IN A PIC 9(7) WORK FIELD FIRST SO THE
+      *    UNCAPPED SUM NEVER HAS TO BE TRUNCATED INTO WS-BLOCK-END
+      *    (PIC 9(5)) BEFORE WE GET TO CHECK IT AGAINST THE CEILING -
+      *    A TRUNCATED SUM WOULD WRAP BACK INTO A RANGE ALREADY
+      *    ISSUED EARLIER THIS CYCLE, THE SAME DEAD-OVERFLOW-CHECK
+      *    BUG AS WS-DATA ITSELF (SEE 001/002).
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           MOVE "N" TO WS-BLOCK-DEFERRED-SWITCH
+           MOVE WS-CYCLE-NO TO BCR-CYCLE-NO
+           MOVE "Y" TO WS-BLOCK-REC-FOUND-SWITCH
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-BLOCK-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               READ BLOCK-CONTROL-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-BLOCK-REC-FOUND-SWITCH
+               END-READ
+               IF WS-BLOCK-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-BLOCK-RECORD-LOCKED
+      *        ANOTHER STREAM IS MID-RESERVATION FOR THIS CYCLE.
+      *        THIS IS TRANSIENT CONTENTION, NOT POOL EXHAUSTION -
+      *        WS-BLOCK-DEFERRED (NOT WS-BLOCK-EXHAUSTED) IS SET SO
+      *        2060 WILL ACTUALLY RETRY THE RESERVATION ON THE NEXT
+      *        DOCUMENT AS THIS COMMENT PROMISES.  WS-BLOCK-EXHAUSTED
+      *        IS RESERVED FOR THE CYCLE TRULY HAVING NO NUMBERS
+      *        LEFT (SEE BELOW) - IT IS NEVER CLEARED ONCE SET, SO
+      *        USING IT HERE WOULD PERMANENTLY FORCE EVERY LATER
+      *        DOCUMENT THIS RUN DOWN THE CAPPED/EXCEPTION PATH OVER
+      *        A SINGLE MOMENT OF LOCK CONTENTION.
+               DISPLAY "Warning: BLOCK-CONTROL-FILE busy for cycle "
+                   WS-CYCLE-NO "; deferring reservation"
+               SET WS-BLOCK-DEFERRED TO TRUE
+           ELSE
+      *        RESET ON A DATE CHANGE AS WELL AS A MISSING RECORD -
+      *        OTHERWISE A CYCLE NUMBER REUSED DAY AFTER DAY WOULD
+      *        NEVER GET A FRESH BLOCK RANGE AND WOULD EVENTUALLY
+      *        CAP FOR GOOD, THE SAME RISK SEQCTL.DAT HAS.
+               IF NOT WS-BLOCK-REC-FOUND
+                   OR BCR-RUN-DATE NOT = WS-TODAY-DATE
+                   MOVE WS-CYCLE-NO TO BCR-CYCLE-NO
+                   MOVE WS-DATA TO BCR-NEXT-FREE-NO
+                   ADD 1 TO BCR-NEXT-FREE-NO
+               END-IF
+
+               IF BCR-NEXT-FREE-NO > 99999
+                   SET WS-BLOCK-EXHAUSTED TO TRUE
+               ELSE
+                   MOVE BCR-NEXT-FREE-NO TO WS-BLOCK-START
+                   COMPUTE WS-BLOCK-END-WORK =
+                       BCR-NEXT-FREE-NO + WS-BLOCK-SIZE - 1
+                   IF WS-BLOCK-END-WORK > 99999
+                       MOVE 99999 TO WS-BLOCK-END
+                   ELSE
+                       MOVE WS-BLOCK-END-WORK TO WS-BLOCK-END
+                   END-IF
+                   MOVE WS-BLOCK-START TO WS-BLOCK-NEXT
+                   MOVE WS-BLOCK-START TO WS-BLOCK-TRUE-NEXT
+                   COMPUTE BCR-NEXT-FREE-NO = WS-BLOCK-END-WORK + 1
+                   MOVE WS-TODAY-DATE TO BCR-RUN-DATE
+
+                   MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+                   PERFORM WITH TEST AFTER
+                           UNTIL NOT WS-BLOCK-RECORD-LOCKED
+                              OR WS-LOCK-RETRY-COUNT >= 10
+                       IF WS-BLOCK-REC-FOUND
+                           REWRITE BLOCK-CONTROL-RECORD
+                       ELSE
+                           WRITE BLOCK-CONTROL-RECORD
+                       END-IF
+                       IF WS-BLOCK-RECORD-LOCKED
+                           ADD 1 TO WS-LOCK-RETRY-COUNT
+                       END-IF
+                   END-PERFORM
+                   IF WS-BLOCK-RECORD-LOCKED
+                       DISPLAY "Warning: could not persist block "
+                           "reservation for cycle " WS-CYCLE-NO
+                       SET WS-BLOCK-DEFERRED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-INPUT-RECORD-COUNT
+                   PERFORM 2100-ASSIGN-SEQUENCE-NUMBER
+           END-READ.
+
+       2100-ASSIGN-SEQUENCE-NUMBER.
+      * Some COBOL statements...
+
+      *    WS-NUMBERS-ISSUED-COUNT IS NO LONGER BUMPED HERE - SEE THE
+      *    TERMINAL WRITE BRANCHES BELOW, WHICH COUNT ONLY A
+      *    CONFIRMED SUCCESSFUL WRITE, INDEPENDENT OF WHICH PATH
+      *    THROUGH THIS PARAGRAPH GOT THERE.
+
+      *    THE RECLAIM CHECK RUNS FOR EVERY DOCUMENT EVEN IN BLOCK
+      *    MODE, WHICH DOES PUT ONE SHARED-FILE TOUCH BACK ON THE
+      *    PER-DOCUMENT PATH THAT BLOCK ALLOCATION (009) WAS BUILT
+      *    TO GET OFF OF.  THIS IS A DELIBERATE TRADEOFF, NOT AN
+      *    OVERSIGHT: UNLIKE THE BLOCK-RESERVATION BOTTLENECK (ALL
+      *    STREAMS SERIALIZING THROUGH ONE BCR-CYCLE-NO CONTROL
+      *    RECORD ONCE PER BLOCK-SIZE DOCUMENTS), THIS IS A SINGLE
+      *    START + READ NEXT AGAINST AVAILABLE-NUMBERS-FILE THAT,
+      *    WHEN THE RECLAIM POOL FOR THIS CYCLE IS EMPTY (THE
+      *    COMMON CASE - IT ONLY HAS ENTRIES FROM VOIDED DOCUMENTS),
+      *    RETURNS INVALID KEY WITHOUT EVER TAKING THE RECORD LOCK.
+      *    SKIPPING IT FOR BLOCK-MODE STREAMS WOULD MEAN VOIDED
+      *    NUMBERS NEVER GET REUSED BY THE FAST PATH AT ALL; DOING
+      *    IT ONLY AT BLOCK-RESERVATION TIME WOULD STARVE REUSE TO
+      *    ONCE PER WS-BLOCK-SIZE DOCUMENTS INSTEAD OF EVERY
+      *    DOCUMENT.  A LOW-CONTENTION PER-DOCUMENT CHECK AGAINST
+      *    A (USUALLY EMPTY) POOL WAS JUDGED THE BETTER TRADE.
+           PERFORM 2050-GET-RECLAIMED-NUMBER
+
+           IF WS-RECLAIMED
+               SET WS-DATA-FLAG TO 0
+           ELSE
+               IF WS-BLOCK-MODE
+                   PERFORM 2060-ASSIGN-FROM-BLOCK
+               ELSE
+                   ADD 1 TO WS-TRUE-SEQ-NO
+                   IF WS-TRUE-SEQ-NO > 99999 THEN
+                       SET WS-DATA-FLAG TO 1
+                       DISPLAY "Warning: WS-DATA near max value!"
+                       MOVE 99999 TO WS-DATA
+                   ELSE
+                       SET WS-DATA-FLAG TO 0
+                       MOVE WS-TRUE-SEQ-NO TO WS-DATA
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-DATA-FLAG = 1 THEN
+               ADD 1 TO WS-CAP-COUNT
+               PERFORM 2200-WRITE-EXCEPTION
+               IF WS-EXCEPTION-STATUS = "00"
+                   ADD 1 TO WS-NUMBERS-ISSUED-COUNT
+               END-IF
+               PERFORM 2250-WRITE-AUDIT-ENTRY
+               PERFORM 2275-WRITE-ALERT
+           ELSE
+               MOVE DOC-ID TO NDR-DOC-ID
+               MOVE WS-CYCLE-NO TO NDR-CYCLE-NO
+               MOVE WS-DATA TO NDR-SEQ-NO
+               MOVE DOC-DATA TO NDR-DOC-DATA
+               WRITE NUMBERED-DOCUMENT-RECORD
+               IF WS-OUTPUT-STATUS = "00"
+                   ADD 1 TO WS-NUMBERS-ISSUED-COUNT
+                   PERFORM 2150-RECORD-ISSUED-NUMBER
+               END-IF
+           END-IF.
+
+       2060-ASSIGN-FROM-BLOCK.
+      *    WS-BLOCK-TRUE-NEXT MIRRORS WS-BLOCK-NEXT WHILE THE BLOCK
+      *    HAS ROOM, SO WS-TRUE-SEQ-NO ALWAYS REFLECTS THIS
+      *    DOCUMENT'S REAL POSITION IN THE CYCLE-WIDE NUMBER SPACE
+      *    (NOT AN ARBITRARY PER-CALL COUNTER) - ONCE THE POOL IS
+      *    EXHAUSTED IT KEEPS CLIMBING PAST 99999 ON ITS OWN, THE
+      *    SAME ROLE WS-TRUE-SEQ-NO PLAYS FOR THE NON-BLOCK PATH.
+      *    WS-BLOCK-DEFERRED (SET BY 1100 ON TRANSIENT LOCK
+      *    CONTENTION) DOES NOT BLOCK A RETRY HERE THE WAY
+      *    WS-BLOCK-EXHAUSTED (THE POOL TRULY HAS NO NUMBERS LEFT)
+      *    DOES - OTHERWISE A SINGLE MOMENT OF CONTENTION ON
+      *    BLOCK-CONTROL-FILE WOULD PERMANENTLY ROUTE EVERY LATER
+      *    DOCUMENT THIS RUN DOWN THE CAPPED/EXCEPTION PATH EVEN
+      *    THOUGH THE CYCLE MAY STILL HAVE TENS OF THOUSANDS OF
+      *    NUMBERS LEFT.
+           IF (WS-BLOCK-NEXT > WS-BLOCK-END OR WS-BLOCK-DEFERRED)
+                   AND NOT WS-BLOCK-EXHAUSTED
+               PERFORM 1100-RESERVE-BLOCK
+           END-IF
+
+           IF WS-BLOCK-EXHAUSTED OR WS-BLOCK-DEFERRED
+                   OR WS-BLOCK-NEXT > WS-BLOCK-END
+               ADD 1 TO WS-BLOCK-TRUE-NEXT
+               MOVE WS-BLOCK-TRUE-NEXT TO WS-TRUE-SEQ-NO
+               SET WS-DATA-FLAG TO 1
+               DISPLAY "Warning: block allocation pool exhausted for "
+                   "stream " FUNCTION TRIM(WS-STREAM-ID)
+               MOVE 99999 TO WS-DATA
+           ELSE
+               MOVE WS-BLOCK-NEXT TO WS-TRUE-SEQ-NO
+               SET WS-DATA-FLAG TO 0
+               MOVE WS-BLOCK-NEXT TO WS-DATA
+               ADD 1 TO WS-BLOCK-NEXT
+               MOVE WS-BLOCK-NEXT TO WS-BLOCK-TRUE-NEXT
+           END-IF.
+
+       2050-GET-RECLAIMED-NUMBER.
+      *    AUTOMATIC LOCK MODE (SEE FILE-CONTROL) LOCKS THE RECORD ON
+      *    A SUCCESSFUL READ; IF ANOTHER STREAM HOLDS IT WE RETRY A
+      *    BOUNDED NUMBER OF TIMES AND THEN FALL THROUGH TO THE
+      *    NORMAL/BLOCK PATH FOR THIS DOCUMENT RATHER THAN WAIT
+      *    FOREVER OR ASSUME THE RECLAIM SUCCEEDED.
+           MOVE "N" TO WS-RECLAIMED-SWITCH
+           MOVE WS-CYCLE-NO TO AVN-CYCLE-NO
+           MOVE WS-TODAY-DATE TO AVN-RUN-DATE
+           MOVE ZEROS TO AVN-SEQ-NO
+
+      *    POSITIONING THE START AT (CYCLE, TODAY'S DATE, 0) RATHER
+      *    THAN JUST (CYCLE, 0) SKIPS PAST ANY STALE RECORDS LEFT
+      *    OVER FROM A PRIOR DATE-EPOCH OF THIS SAME CYCLE NUMBER -
+      *    THOSE NUMBERS BELONG TO A RANGE WS-DATA HAS ALREADY LEFT
+      *    BEHIND AND MUST NOT BE RECLAIMED INTO TODAY'S RANGE.
+           START AVAILABLE-NUMBERS-FILE KEY IS >= AVN-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+                   PERFORM WITH TEST AFTER
+                           UNTIL NOT WS-AVAIL-RECORD-LOCKED
+                              OR WS-LOCK-RETRY-COUNT >= 10
+                       READ AVAILABLE-NUMBERS-FILE NEXT RECORD
+                           AT END
+                               CONTINUE
+                       END-READ
+                       IF WS-AVAIL-RECORD-LOCKED
+                           ADD 1 TO WS-LOCK-RETRY-COUNT
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-AVAIL-STATUS = "00"
+                       AND AVN-CYCLE-NO = WS-CYCLE-NO
+                       AND AVN-RUN-DATE = WS-TODAY-DATE
+                       MOVE AVN-SEQ-NO TO WS-DATA
+                       DELETE AVAILABLE-NUMBERS-FILE RECORD
+                       IF WS-AVAIL-STATUS = "00"
+                           SET WS-RECLAIMED TO TRUE
+                       END-IF
+                   END-IF
+           END-START.
+
+       2150-RECORD-ISSUED-NUMBER.
+      *    LEDGERS EVERY NON-CAPPED NUMBER HANDED OUT THIS CYCLE
+      *    INTO A UNIQUELY-KEYED INDEXED FILE SO A DUPLICATE-
+      *    NUMBERING DEFECT (THE SAME CYCLE/SEQ NO ASSIGNED TO TWO
+      *    DOCUMENTS) IS CAUGHT DIRECTLY BY THE WRITE ITSELF
+      *    RETURNING A DUPLICATE-KEY CONDITION - THE SAME WRITE-
+      *    WITH-A-UNIQUE-KEY IDIOM VOIDSEQ.COB ALREADY USES TO
+      *    DETECT A NUMBER THAT WAS ALREADY AVAILABLE.  7000-
+      *    RECONCILE-COUNTS ONLY CONFIRMS ONE WRITE HAPPENED PER
+      *    RECORD READ, WHICH A DUPLICATE-NUMBERING BUG WOULD STILL
+      *    SATISFY; THIS CATCHES WHAT THAT CHECK CANNOT.
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           MOVE WS-CYCLE-NO TO ISN-CYCLE-NO
+           MOVE WS-TODAY-DATE TO ISN-RUN-DATE
+           MOVE WS-DATA TO ISN-SEQ-NO
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-ISSUED-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               WRITE ISSUED-NUMBER-RECORD
+                   INVALID KEY
+                       IF WS-ISSUED-DUPLICATE-KEY
+                           SET WS-DUPLICATE-DETECTED TO TRUE
+                           ADD 1 TO WS-DUPLICATE-COUNT
+                           DISPLAY "Error: sequence number already "
+                               "issued this cycle - cycle "
+                               WS-CYCLE-NO " number " WS-DATA
+                       END-IF
+               END-WRITE
+               IF WS-ISSUED-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM.
+
+       2200-WRITE-EXCEPTION.
+           MOVE WS-CYCLE-NO TO EXC-CYCLE-NO
+           MOVE DOC-ID TO EXC-DOC-ID
+           MOVE WS-TRUE-SEQ-NO TO EXC-TRUE-SEQ-NO
+           MOVE WS-DATA TO EXC-CAPPED-SEQ-NO
+           WRITE EXCEPTION-RECORD.
+
+       2250-WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-CYCLE-NO TO AUD-CYCLE-NO
+           MOVE DOC-ID TO AUD-DOC-ID
+           MOVE WS-TRUE-SEQ-NO TO AUD-TRUE-SEQ-NO
+           MOVE WS-DATA TO AUD-CAPPED-SEQ-NO
+           WRITE AUDIT-RECORD.
+
+       2275-WRITE-ALERT.
+           MOVE "SEQ-CAP" TO ALT-ALERT-TYPE
+           MOVE FUNCTION CURRENT-DATE TO ALT-TIMESTAMP
+           MOVE WS-CYCLE-NO TO ALT-CYCLE-NO
+           MOVE DOC-ID TO ALT-DOC-ID
+           MOVE "CRITICAL" TO ALT-SEVERITY
+           WRITE ALERT-RECORD.
+
+       7000-RECONCILE-COUNTS.
+      *    WS-NUMBERS-ISSUED-COUNT IS BUMPED ONLY AT A CONFIRMED
+      *    SUCCESSFUL WRITE OF NUMBERED-DOCUMENT-RECORD OR
+      *    EXCEPTION-RECORD (FILE STATUS "00"), NOT MERELY ON ENTRY
+      *    TO 2100-ASSIGN-SEQUENCE-NUMBER - A DISPATCH-PATH BUG THAT
+      *    SKIPPED OR FAILED THE ACTUAL WRITE NOW SHOWS UP HERE
+      *    INSTEAD OF BEING MASKED BY A COUNTER TIED TO THE SAME
+      *    PARAGRAPH IT IS SUPPOSED TO BE VERIFYING.  IT MUST MATCH
+      *    THE NUMBER OF INPUT RECORDS READ, OR SOME DOCUMENT WAS
+      *    DROPPED OR DOUBLE-WRITTEN.  (WS-DATA ITSELF IS NOT A
+      *    RELIABLE BASIS FOR THIS CHECK SINCE RECLAIMED/BLOCK
+      *    NUMBERS CAN MAKE IT MOVE NON-MONOTONICALLY.)
+           IF WS-NUMBERS-ISSUED-COUNT NOT = WS-INPUT-RECORD-COUNT
+               MOVE "N" TO WS-RECONCILE-OK-SWITCH
+           END-IF
+
+      *    A READ/WRITE COUNT MATCH ALONE CANNOT CATCH A DUPLICATE-
+      *    NUMBERING DEFECT - ASSIGNING THE SAME NUMBER TO TWO
+      *    DIFFERENT DOCUMENTS STILL PRODUCES ONE WRITE PER RECORD
+      *    READ.  WS-DUPLICATE-DETECTED IS SET INDEPENDENTLY BY
+      *    2150-RECORD-ISSUED-NUMBER WHEN A NUMBER IS WRITTEN TO
+      *    ISSUED-NUMBERS-FILE A SECOND TIME, AND ALSO FAILS
+      *    RECONCILIATION.
+           IF WS-DUPLICATE-DETECTED
+               MOVE "N" TO WS-RECONCILE-OK-SWITCH
+           END-IF.
+
+       8000-PRINT-CAPACITY-REPORT.
+           MOVE WS-CAP-COUNT TO WS-CAP-COUNT-EDIT
+           DISPLAY "WS-DATA reached cap "
+               FUNCTION TRIM(WS-CAP-COUNT-EDIT)
+               " times on this run"
+
+      *    FUNCTION TRIM ONLY STRIPS SPACES, NOT LEADING ZEROS, SO
+      *    THESE PIC 9(7) COUNTERS ARE MOVED THROUGH A ZERO-
+      *    SUPPRESSING EDITED FIELD FIRST - THE SAME TREATMENT
+      *    WS-CAP-COUNT ALREADY GETS ABOVE VIA WS-CAP-COUNT-EDIT.
+           MOVE WS-INPUT-RECORD-COUNT TO WS-INPUT-COUNT-EDIT
+           MOVE WS-NUMBERS-ISSUED-COUNT TO WS-NUMBERS-ISSUED-EDIT
+
+           IF WS-RECONCILE-OK
+               DISPLAY "Sequence reconciliation OK: "
+                   FUNCTION TRIM(WS-INPUT-COUNT-EDIT)
+                   " records processed, "
+                   FUNCTION TRIM(WS-NUMBERS-ISSUED-EDIT)
+                   " numbers/exceptions issued"
+           ELSE
+               DISPLAY "Sequence reconciliation DISCREPANCY: "
+                   FUNCTION TRIM(WS-INPUT-COUNT-EDIT)
+                   " records processed but "
+                   FUNCTION TRIM(WS-NUMBERS-ISSUED-EDIT)
+                   " numbers/exceptions issued"
+           END-IF
+
+           IF WS-DUPLICATE-DETECTED
+               MOVE WS-DUPLICATE-COUNT TO WS-DUPLICATE-COUNT-EDIT
+               DISPLAY "Duplicate sequence numbers detected: "
+                   FUNCTION TRIM(WS-DUPLICATE-COUNT-EDIT)
+                   " (see job log)"
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AUDIT-FILE
+           CLOSE ALERT-FILE
+           CLOSE AVAILABLE-NUMBERS-FILE
+           CLOSE ISSUED-NUMBERS-FILE
+
+           IF WS-BLOCK-MODE
+      *        A STREAM'S LEFTOVER BLOCK NUMBERS GO BACK THROUGH THE
+      *        SAME RECLAIMED-NUMBERS POOL AS VOIDED DOCUMENTS (008)
+      *        RATHER THAN TRYING TO ROLL BACK BLOCK-CONTROL-FILE,
+      *        WHICH OTHER STREAMS MAY ALREADY HAVE ADVANCED PAST.
+               PERFORM 9100-RETURN-UNUSED-BLOCK-NUMBERS
+      *        SEQCTL.DAT IS KEPT IN SYNC WITH BLOCK-CONTROL-FILE'S
+      *        WATERMARK SO A LATER NON-BLOCK RUN (WHICH ONLY READS
+      *        SEQCTL.DAT, AND BUG.COB, WHICH DOESN'T KNOW ABOUT
+      *        BLOCK-CONTROL-FILE AT ALL) CANNOT REISSUE A NUMBER A
+      *        BLOCK STREAM ALREADY HANDED OUT.
+               PERFORM 9150-SYNC-SEQCTL-FROM-BLOCK
+           ELSE
+               MOVE WS-CYCLE-NO TO SC-CYCLE-NO
+               MOVE WS-DATA TO SC-LAST-USED-NO
+               MOVE WS-TODAY-DATE TO SC-RUN-DATE
+               IF WS-SEQCTL-REC-FOUND
+                   REWRITE SEQ-CONTROL-RECORD
+               ELSE
+                   WRITE SEQ-CONTROL-RECORD
+               END-IF
+           END-IF
+
+           CLOSE SEQ-CONTROL-FILE
+           CLOSE BLOCK-CONTROL-FILE.
+
+       9150-SYNC-SEQCTL-FROM-BLOCK.
+      *    THE FD BUFFER MAY STILL HOLD WHATEVER THIS STREAM LAST
+      *    READ/WROTE IN 1100-RESERVE-BLOCK, WHICH CAN BE STALE BY
+      *    THE TIME THIS RUN REACHES TERMINATION - A SIBLING STREAM
+      *    RUNNING IN PARALLEL MAY HAVE RESERVED A LATER BLOCK
+      *    SINCE THEN.  RE-READING HERE (WITH THE SAME BOUNDED LOCK
+      *    RETRY AS ELSEWHERE) BEFORE COMPUTING THE WATERMARK MAKES
+      *    SURE SEQCTL.DAT NEVER GETS WRITTEN WITH A WATERMARK
+      *    LOWER THAN WHAT BLOCK-CONTROL-FILE ACTUALLY RECORDS -
+      *    WHICH WOULD ROLL BACK THE RECORDED HIGH-WATER MARK BELOW
+      *    NUMBERS A SIBLING STREAM HAS SINCE HANDED OUT, THE EXACT
+      *    COLLISION THIS PARAGRAPH EXISTS TO PREVENT.
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           MOVE WS-CYCLE-NO TO BCR-CYCLE-NO
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-BLOCK-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               READ BLOCK-CONTROL-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-BLOCK-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+           IF WS-BLOCK-RECORD-LOCKED
+               DISPLAY "Warning: could not re-read "
+                   "BLOCK-CONTROL-FILE for cycle " WS-CYCLE-NO
+                   " before SEQCTL.DAT sync; using last-known "
+                   "watermark"
+           END-IF
+
+           COMPUTE WS-SYNC-WATERMARK = BCR-NEXT-FREE-NO - 1
+           IF WS-SYNC-WATERMARK > 99999
+               MOVE 99999 TO WS-SYNC-WATERMARK
+           END-IF
+
+           MOVE WS-CYCLE-NO TO SC-CYCLE-NO
+           MOVE WS-SYNC-WATERMARK TO SC-LAST-USED-NO
+           MOVE WS-TODAY-DATE TO SC-RUN-DATE
+           IF WS-SEQCTL-REC-FOUND
+               REWRITE SEQ-CONTROL-RECORD
+           ELSE
+               WRITE SEQ-CONTROL-RECORD
+               MOVE "Y" TO WS-SEQCTL-REC-FOUND-SWITCH
+           END-IF.
+
+       9100-RETURN-UNUSED-BLOCK-NUMBERS.
+           PERFORM VARYING WS-BLOCK-RETURN-NO FROM WS-BLOCK-NEXT BY 1
+                   UNTIL WS-BLOCK-RETURN-NO > WS-BLOCK-END
+               MOVE WS-CYCLE-NO TO AVN-CYCLE-NO
+               MOVE WS-TODAY-DATE TO AVN-RUN-DATE
+               MOVE WS-BLOCK-RETURN-NO TO AVN-SEQ-NO
+               WRITE AVAILABLE-NUMBER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           END-PERFORM.
