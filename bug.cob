@@ -1,10 +1,293 @@
-01  WS-DATA PIC 9(5) VALUE ZEROS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+      *****************************************************
+      *  ASSIGNS THE NEXT DOCUMENT SEQUENCE NUMBER (WS-DATA)
+      *  TO EACH INCOMING DOCUMENT.  THE LAST NUMBER ISSUED
+      *  IS PERSISTED TO SEQ-CONTROL-FILE SO A RERUN AFTER
+      *  AN ABEND PICKS UP WHERE THE PRIOR RUN LEFT OFF.
+      *
+      *  IF THE COUNTER WOULD OVERFLOW, THE JOB CHECKPOINTS
+      *  RATHER THAN ABENDING: THE KEY OF THE LAST RECORD
+      *  SUCCESSFULLY NUMBERED IS WRITTEN TO RESTART-FILE SO
+      *  THE NEXT RUN SKIPS EVERYTHING ALREADY PROCESSED AND
+      *  RESUMES AT THE NEXT UNPROCESSED RECORD.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEQ-CONTROL-FILE ASSIGN TO "SEQCTL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SC-CYCLE-NO
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-SEQCTL-STATUS.
 
-* Some COBOL statements...
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
 
-ADD 1 TO WS-DATA.
+           SELECT INPUT-FILE ASSIGN TO "DOCUMENT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
 
-IF WS-DATA > 99999 THEN
-    DISPLAY "Error: WS-DATA exceeded maximum value!" 
-    STOP RUN.
-END-IF.
\ No newline at end of file
+           SELECT OUTPUT-FILE ASSIGN TO "NUMBERED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEQ-CONTROL-FILE.
+           COPY SEQCTL.
+
+       FD  RESTART-FILE.
+           COPY RESTREC.
+
+       FD  INPUT-FILE.
+           COPY DOCREC.
+
+       FD  OUTPUT-FILE.
+           COPY NUMDOC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SEQCTL-STATUS            PIC XX VALUE "00".
+           88  WS-SEQCTL-NOT-FOUND               VALUE "35".
+           88  WS-SEQCTL-RECORD-LOCKED           VALUE "51".
+
+       01  WS-SEQCTL-REC-FOUND-SWITCH  PIC X VALUE "N".
+           88  WS-SEQCTL-REC-FOUND               VALUE "Y".
+
+       01  WS-LOCK-RETRY-COUNT         PIC 9(2) VALUE ZEROS.
+
+       01  WS-RESTART-STATUS           PIC XX VALUE "00".
+           88  WS-RESTART-NOT-FOUND              VALUE "35".
+
+       01  WS-INPUT-STATUS             PIC XX VALUE "00".
+           88  WS-INPUT-EOF                      VALUE "10".
+
+       01  WS-OUTPUT-STATUS            PIC XX VALUE "00".
+           88  WS-OUTPUT-NOT-FOUND                VALUE "35".
+
+       COPY SEQKEY.
+
+       01  WS-PARM-CYCLE               PIC X(80) VALUE SPACES.
+       01  WS-CURRENT-CYCLE-NO         PIC 9(2) VALUE ZEROS.
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+
+       01  WS-OVERFLOW-SWITCH          PIC X VALUE "N".
+           88  WS-OVERFLOW                        VALUE "Y".
+
+       01  WS-SKIP-MODE-SWITCH         PIC X VALUE "N".
+           88  WS-SKIP-MODE                       VALUE "Y".
+
+       01  WS-RESTART-KEY              PIC X(20) VALUE SPACES.
+       01  WS-LAST-GOOD-KEY            PIC X(20) VALUE SPACES.
+       01  WS-TODAY-DATE               PIC X(8) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-RECORD
+               UNTIL WS-EOF OR WS-OVERFLOW
+
+           IF WS-SKIP-MODE AND WS-EOF
+      *        THE RESTART KEY FROM A PRIOR CHECKPOINT WAS NEVER
+      *        MATCHED IN INPUT-FILE - LIKELY A MISMATCHED OR
+      *        TRUNCATED INPUT FILE ON THIS RERUN.  DON'T LET THE
+      *        JOB COMPLETE LOOKING NORMAL WHILE IT SILENTLY
+      *        NUMBERED ZERO RECORDS.
+               DISPLAY "Error: restart key " WS-RESTART-KEY
+                   " was never found in INPUT-FILE - rerun was "
+                   "skip-mode for its entire input"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+
+           PERFORM 9000-TERMINATE
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+
+           ACCEPT WS-PARM-CYCLE FROM COMMAND-LINE
+           IF WS-PARM-CYCLE(1:2) IS NUMERIC
+               MOVE WS-PARM-CYCLE(1:2) TO WS-CURRENT-CYCLE-NO
+           ELSE
+               MOVE 1 TO WS-CURRENT-CYCLE-NO
+           END-IF
+
+      *    SEQ-CONTROL-FILE IS KEYED BY SC-CYCLE-NO (ONE RECORD PER
+      *    CYCLE) SO A RUN FOR ONE CYCLE CAN NEVER CLOBBER ANOTHER
+      *    CYCLE'S PERSISTED WATERMARK - EARLIER THIS WAS A FLAT
+      *    ONE-RECORD FILE, SO RUNNING CYCLE 02 THEN RERUNNING CYCLE
+      *    01 WOULD COME BACK WITH WS-DATA RESET TO ZERO AND REISSUE
+      *    NUMBERS CYCLE 01 HAD ALREADY HANDED OUT.
+           MOVE WS-CURRENT-CYCLE-NO TO WS-CYCLE-NO
+           MOVE ZEROS TO WS-DATA
+
+           OPEN I-O SEQ-CONTROL-FILE
+           IF WS-SEQCTL-NOT-FOUND
+               OPEN OUTPUT SEQ-CONTROL-FILE
+               CLOSE SEQ-CONTROL-FILE
+               OPEN I-O SEQ-CONTROL-FILE
+           END-IF
+
+           MOVE WS-CURRENT-CYCLE-NO TO SC-CYCLE-NO
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-SEQCTL-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               READ SEQ-CONTROL-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-SEQCTL-REC-FOUND-SWITCH
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-SEQCTL-REC-FOUND-SWITCH
+               END-READ
+               IF WS-SEQCTL-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+
+      *    A CYCLE NUMBER IS REUSED DAY AFTER DAY FOR A RECURRING
+      *    SHIFT, SO THE COUNTER RESETS NOT ONLY WHEN THE CYCLE
+      *    NUMBER CHANGES BUT ALSO WHEN THE CALENDAR DAY HAS -
+      *    OTHERWISE A REUSED CYCLE NUMBER WOULD NEVER GET A FRESH
+      *    RANGE AND WOULD EVENTUALLY CAP FOR GOOD.
+           IF WS-SEQCTL-STATUS = "00" AND SC-RUN-DATE = WS-TODAY-DATE
+               MOVE SC-LAST-USED-NO TO WS-DATA
+           END-IF
+           CLOSE SEQ-CONTROL-FILE
+
+      *    THE RESTART KEY IS HONORED REGARDLESS OF WHICH CYCLE
+      *    NUMBER THIS RUN WAS GIVEN.  IT ONLY EVER MARKS A
+      *    POSITION IN INPUT-FILE THAT WAS ALREADY SUCCESSFULLY
+      *    NUMBERED (UNDER WHATEVER CYCLE THAT RUN USED) - IT IS
+      *    NOT A CLAIM ABOUT WHAT CYCLE NUMBER THIS RERUN SHOULD
+      *    USE.  GATING IT ON RR-LAST-CYCLE-NO = WS-CYCLE-NO USED
+      *    TO MEAN A CYCLE THAT CAPPED COULD NEVER RECOVER: RERUNS
+      *    UNDER THE SAME (PERMANENTLY CAPPED) CYCLE NUMBER WERE
+      *    THE ONLY WAY SKIP-MODE WOULD ENGAGE, BUT THEY COULD
+      *    NEVER MAKE PROGRESS, WHILE THE ONE THING THAT DOES MAKE
+      *    PROGRESS - BUMPING THE CYCLE NUMBER - SKIPPED SKIP-MODE
+      *    ENTIRELY AND REPROCESSED THE WHOLE FILE, REISSUING
+      *    NUMBERS ALREADY WRITTEN TO OUTPUT-FILE UNDER THE OLD
+      *    CYCLE.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-NOT-FOUND
+               MOVE "N" TO WS-SKIP-MODE-SWITCH
+           ELSE
+               READ RESTART-FILE
+                   AT END
+                       MOVE "N" TO WS-SKIP-MODE-SWITCH
+                   NOT AT END
+                       MOVE RR-LAST-KEY TO WS-RESTART-KEY
+                       MOVE "Y" TO WS-SKIP-MODE-SWITCH
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF
+
+      *    SEED WS-LAST-GOOD-KEY FROM THE RESTART KEY ITSELF SO A
+      *    RERUN THAT NUMBERS NOTHING NEW BEFORE OVERFLOWING AGAIN
+      *    (E.G. THE VERY NEXT DOCUMENT AFTER THE RESTART KEY ALSO
+      *    OVERFLOWS) RE-CHECKPOINTS THE SAME VALID KEY INSTEAD OF
+      *    CLOBBERING IT WITH SPACES.
+           IF WS-SKIP-MODE
+               MOVE WS-RESTART-KEY TO WS-LAST-GOOD-KEY
+           END-IF
+
+           OPEN INPUT INPUT-FILE
+
+      *    EXTEND (NOT OUTPUT) SO A SKIP-MODE RERUN DOES NOT TRUNCATE
+      *    THE ALREADY-NUMBERED OUTPUT RECORDS FROM THE EARLIER RUN
+      *    THAT THIS RERUN IS RESUMING - OUTPUT ONLY STARTS FRESH WHEN
+      *    NUMBERED.DAT DOES NOT EXIST YET.
+           OPEN EXTEND OUTPUT-FILE
+           IF WS-OUTPUT-NOT-FOUND
+               OPEN OUTPUT OUTPUT-FILE
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           READ INPUT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM 2100-HANDLE-RECORD
+           END-READ.
+
+       2100-HANDLE-RECORD.
+           IF WS-SKIP-MODE
+               IF DOC-ID = WS-RESTART-KEY
+                   MOVE "N" TO WS-SKIP-MODE-SWITCH
+               END-IF
+           ELSE
+               PERFORM 2200-ASSIGN-SEQUENCE-NUMBER
+           END-IF.
+
+       2200-ASSIGN-SEQUENCE-NUMBER.
+      * Some COBOL statements...
+
+           ADD 1 TO WS-DATA
+               ON SIZE ERROR
+                   PERFORM 2300-CHECKPOINT-AND-STOP
+               NOT ON SIZE ERROR
+                   MOVE DOC-ID TO NDR-DOC-ID
+                   MOVE WS-CYCLE-NO TO NDR-CYCLE-NO
+                   MOVE WS-DATA TO NDR-SEQ-NO
+                   MOVE DOC-DATA TO NDR-DOC-DATA
+                   WRITE NUMBERED-DOCUMENT-RECORD
+                   MOVE DOC-ID TO WS-LAST-GOOD-KEY
+           END-ADD.
+
+       2300-CHECKPOINT-AND-STOP.
+           DISPLAY "Error: WS-DATA exceeded maximum value!"
+           MOVE WS-CYCLE-NO TO RR-LAST-CYCLE-NO
+           MOVE WS-LAST-GOOD-KEY TO RR-LAST-KEY
+           MOVE WS-DATA TO RR-LAST-SEQ-NO
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE
+           MOVE "Y" TO WS-OVERFLOW-SWITCH.
+
+       9000-TERMINATE.
+           CLOSE INPUT-FILE
+           CLOSE OUTPUT-FILE
+
+           OPEN I-O SEQ-CONTROL-FILE
+           MOVE WS-CYCLE-NO TO SC-CYCLE-NO
+           MOVE WS-DATA TO SC-LAST-USED-NO
+           MOVE WS-TODAY-DATE TO SC-RUN-DATE
+           MOVE ZEROS TO WS-LOCK-RETRY-COUNT
+           PERFORM WITH TEST AFTER
+                   UNTIL NOT WS-SEQCTL-RECORD-LOCKED
+                      OR WS-LOCK-RETRY-COUNT >= 10
+               IF WS-SEQCTL-REC-FOUND
+                   REWRITE SEQ-CONTROL-RECORD
+               ELSE
+                   WRITE SEQ-CONTROL-RECORD
+               END-IF
+               IF WS-SEQCTL-RECORD-LOCKED
+                   ADD 1 TO WS-LOCK-RETRY-COUNT
+               END-IF
+           END-PERFORM
+           IF WS-SEQCTL-RECORD-LOCKED
+               DISPLAY "Warning: could not persist SEQCTL.DAT for "
+                   "cycle " WS-CYCLE-NO
+           END-IF
+           CLOSE SEQ-CONTROL-FILE
+
+      *    A CLEAN COMPLETION (NO OVERFLOW, AND SKIP-MODE EITHER
+      *    NEVER ENGAGED OR SUCCESSFULLY RAN ITS COURSE TO THE
+      *    RESTART KEY) MEANS THE CHECKPOINT HAS BEEN FULLY
+      *    CONSUMED, SO RESTART-FILE IS CLEARED - OTHERWISE A
+      *    CYCLE NUMBER REUSED ON A LATER, UNRELATED INPUT FILE
+      *    WOULD TRY TO SKIP TO A KEY THAT NO LONGER MEANS
+      *    ANYTHING.  WHEN SKIP-MODE IS STILL ON AT THIS POINT THE
+      *    RESTART KEY WAS NEVER FOUND (SEE THE CHECK IN 0000-MAIN)
+      *    AND THE CHECKPOINT MUST SURVIVE FOR THE OPERATOR TO
+      *    INVESTIGATE.
+           IF NOT WS-OVERFLOW AND NOT WS-SKIP-MODE
+               OPEN OUTPUT RESTART-FILE
+               CLOSE RESTART-FILE
+           END-IF.
