@@ -0,0 +1,18 @@
+      *****************************************************
+      *  BLKREC - BLOCK ALLOCATION CONTROL RECORD
+      *  ONE RECORD PER CYCLE.  BCR-NEXT-FREE-NO IS THE
+      *  HIGHEST SEQUENCE NUMBER ALREADY HANDED OUT TO SOME
+      *  STREAM'S BLOCK; A STREAM RESERVES ITS OWN BLOCK BY
+      *  READING THIS, ADVANCING IT BY THE BLOCK SIZE, AND
+      *  REWRITING IT, SO STREAMS DO NOT HAVE TO SERIALIZE ON
+      *  WS-DATA ITSELF FOR EVERY DOCUMENT.
+      *  BCR-RUN-DATE RECORDS WHICH CALENDAR DAY THE CURRENT
+      *  BCR-NEXT-FREE-NO WATERMARK BELONGS TO - SAME DAILY
+      *  RESET RULE AS SEQCTL'S SC-RUN-DATE, SO A CYCLE ID
+      *  REUSED DAY AFTER DAY GETS A FRESH BLOCK RANGE INSTEAD
+      *  OF ACCUMULATING AGAINST YESTERDAY'S WATERMARK.
+      *****************************************************
+       01  BLOCK-CONTROL-RECORD.
+           05  BCR-CYCLE-NO                PIC 9(2).
+           05  BCR-NEXT-FREE-NO            PIC 9(6).
+           05  BCR-RUN-DATE                PIC X(8).
