@@ -0,0 +1,9 @@
+      *****************************************************
+      *  NUMDOC - OUTPUT RECORD FOR A DOCUMENT THAT HAS
+      *  HAD A SEQUENCE NUMBER ASSIGNED TO IT.
+      *****************************************************
+       01  NUMBERED-DOCUMENT-RECORD.
+           05  NDR-DOC-ID                  PIC X(20).
+           05  NDR-CYCLE-NO                PIC 9(2).
+           05  NDR-SEQ-NO                  PIC 9(5).
+           05  NDR-DOC-DATA                PIC X(60).
