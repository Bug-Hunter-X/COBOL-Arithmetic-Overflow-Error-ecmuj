@@ -0,0 +1,11 @@
+      *****************************************************
+      *  RESTREC - RESTART/CHECKPOINT RECORD
+      *  KEY OF THE LAST INPUT RECORD SUCCESSFULLY NUMBERED
+      *  BEFORE THE JOB STOPPED, SO A RERUN CAN SKIP
+      *  EVERYTHING ALREADY PROCESSED AND RESUME RIGHT AFTER
+      *  IT INSTEAD OF REPROCESSING THE WHOLE FILE.
+      *****************************************************
+       01  RESTART-RECORD.
+           05  RR-LAST-CYCLE-NO            PIC 9(2).
+           05  RR-LAST-KEY                 PIC X(20).
+           05  RR-LAST-SEQ-NO              PIC 9(5).
