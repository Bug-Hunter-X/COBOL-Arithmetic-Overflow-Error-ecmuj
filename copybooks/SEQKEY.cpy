@@ -0,0 +1,16 @@
+      *****************************************************
+      *  SEQKEY - COMPOUND SEQUENCE KEY
+      *  WS-CYCLE-NO IS THE SHIFT/CYCLE NUMBER FOR THE RUN
+      *  (E.G. SUPPLIED AS A PARM FROM THE JCL/INVOKER).
+      *  WS-DATA IS THE SEQUENCE NUMBER WITHIN THAT CYCLE AND
+      *  RESETS TO ZERO EACH TIME THE CYCLE NUMBER CHANGES,
+      *  SO THE EFFECTIVE DAILY CAPACITY IS NO LONGER A
+      *  SINGLE HARD 99,999 CEILING.
+      *
+      *  COPY THIS INSTEAD OF DECLARING WS-DATA LOCALLY SO
+      *  EVERY PROGRAM THAT ASSIGNS SEQUENCE NUMBERS SHARES
+      *  THE SAME LAYOUT AND RANGE.
+      *****************************************************
+       01  WS-SEQUENCE-KEY.
+           05  WS-CYCLE-NO                 PIC 9(2) VALUE ZEROS.
+           05  WS-DATA                     PIC 9(5) VALUE ZEROS.
