@@ -0,0 +1,23 @@
+      *****************************************************
+      *  ISSUEDREC - LEDGER OF SEQUENCE NUMBERS ACTUALLY
+      *  ISSUED THIS CYCLE.  ONE RECORD IS WRITTEN PER
+      *  NON-CAPPED NUMBER HANDED OUT; A DUPLICATE-KEY
+      *  WRITE MEANS THE SAME CYCLE/DATE/SEQUENCE NUMBER
+      *  WAS ASSIGNED TO TWO DOCUMENTS - THE DUPLICATE-
+      *  NUMBERING DEFECT THIS FILE EXISTS TO CATCH,
+      *  INDEPENDENT OF THE READ/WRITE COUNT CHECK IN
+      *  7000-RECONCILE-COUNTS.
+      *  ISN-RUN-DATE IS PART OF THE KEY, NOT JUST A
+      *  COMMENT FIELD, BECAUSE WS-DATA LEGITIMATELY
+      *  RESTARTS AT 1 EVERY DAY FOR A RECURRING CYCLE
+      *  (SEE SEQCTL.CPY/BLKREC.CPY) - WITHOUT THE DATE IN
+      *  THE KEY, DAY 2'S FIRST DOCUMENT WOULD COLLIDE WITH
+      *  DAY 1'S LEDGER ENTRY FOR THE SAME CYCLE/SEQ NO AND
+      *  REPORT A FALSE-POSITIVE DUPLICATE ON EVERY RUN
+      *  FROM THE SECOND CALENDAR DAY ONWARD.
+      *****************************************************
+       01  ISSUED-NUMBER-RECORD.
+           05  ISN-KEY.
+               10  ISN-CYCLE-NO            PIC 9(2).
+               10  ISN-RUN-DATE            PIC X(8).
+               10  ISN-SEQ-NO              PIC 9(5).
