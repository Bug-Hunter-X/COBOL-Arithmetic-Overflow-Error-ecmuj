@@ -0,0 +1,12 @@
+      *****************************************************
+      *  AUDREC - AUDIT LOG RECORD
+      *  APPEND-ONLY TRAIL OF EVERY TIME WS-DATA WAS CAPPED
+      *  AND WS-DATA-FLAG RAISED, SO THE CIRCUMSTANCES OF A
+      *  CAPPED DOCUMENT NUMBER CAN BE RECONSTRUCTED LATER.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC X(21).
+           05  AUD-CYCLE-NO                PIC 9(2).
+           05  AUD-DOC-ID                  PIC X(20).
+           05  AUD-TRUE-SEQ-NO             PIC 9(6).
+           05  AUD-CAPPED-SEQ-NO           PIC 9(5).
