@@ -0,0 +1,8 @@
+      *****************************************************
+      *  DOCREC - INPUT DOCUMENT RECORD LAYOUT
+      *  ONE RECORD PER SOURCE DOCUMENT/TRANSACTION THAT
+      *  NEEDS A SEQUENCE NUMBER ASSIGNED TO IT.
+      *****************************************************
+       01  DOCUMENT-RECORD.
+           05  DOC-ID                      PIC X(20).
+           05  DOC-DATA                    PIC X(60).
