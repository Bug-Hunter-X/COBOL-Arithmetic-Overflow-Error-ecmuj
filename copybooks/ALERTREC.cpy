@@ -0,0 +1,13 @@
+      *****************************************************
+      *  ALERTREC - OPERATIONS ALERT/INTERFACE RECORD
+      *  WRITTEN THE INSTANT WS-DATA-FLAG IS SET SO THE
+      *  OVERNIGHT OPERATOR'S MONITORING/PAGING TOOL CAN PICK
+      *  IT UP IN REAL TIME INSTEAD OF AT THE NEXT MORNING'S
+      *  JOB-LOG REVIEW.
+      *****************************************************
+       01  ALERT-RECORD.
+           05  ALT-ALERT-TYPE              PIC X(10).
+           05  ALT-TIMESTAMP                PIC X(21).
+           05  ALT-CYCLE-NO                 PIC 9(2).
+           05  ALT-DOC-ID                   PIC X(20).
+           05  ALT-SEVERITY                 PIC X(8).
