@@ -0,0 +1,9 @@
+      *****************************************************
+      *  VOIDREQ - VOID-REQUEST RECORD
+      *  ONE PER DOCUMENT THAT WAS VOIDED BEFORE END OF
+      *  CYCLE; ITS SEQUENCE NUMBER IS RELEASED BACK TO THE
+      *  AVAILABLE-NUMBERS POOL.
+      *****************************************************
+       01  VOID-REQUEST-RECORD.
+           05  VRQ-CYCLE-NO                PIC 9(2).
+           05  VRQ-SEQ-NO                  PIC 9(5).
