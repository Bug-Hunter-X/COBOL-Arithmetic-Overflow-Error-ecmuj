@@ -0,0 +1,12 @@
+      *****************************************************
+      *  EXCREC - EXCEPTION/SUSPENSE RECORD
+      *  WRITTEN WHENEVER A DOCUMENT'S TRUE SEQUENCE NUMBER
+      *  WOULD HAVE EXCEEDED THE FIELD'S CAPACITY AND WAS
+      *  CAPPED.  LETS SOMEONE MANUALLY ASSIGN THE DOCUMENT
+      *  A REAL NUMBER THE NEXT BUSINESS DAY.
+      *****************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-CYCLE-NO                PIC 9(2).
+           05  EXC-DOC-ID                  PIC X(20).
+           05  EXC-TRUE-SEQ-NO             PIC 9(6).
+           05  EXC-CAPPED-SEQ-NO           PIC 9(5).
