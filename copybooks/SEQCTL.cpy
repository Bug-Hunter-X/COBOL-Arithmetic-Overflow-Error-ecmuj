@@ -0,0 +1,18 @@
+      *****************************************************
+      *  SEQCTL - SEQUENCE CONTROL FILE RECORD
+      *  ONE RECORD PER CYCLE, KEYED BY SC-CYCLE-NO, HOLDING
+      *  THE LAST SEQUENCE NUMBER ISSUED FOR THAT CYCLE SO
+      *  THE COUNTER SURVIVES ACROSS JOB RUNS.  SAME
+      *  ONE-RECORD-PER-CYCLE SHAPE AS BLKREC'S
+      *  BLOCK-CONTROL-RECORD - KEYING BY CYCLE MEANS A RUN
+      *  FOR ONE CYCLE CAN NEVER CLOBBER ANOTHER CYCLE'S
+      *  PERSISTED WATERMARK.  SC-LAST-USED-NO RESETS TO ZERO
+      *  WHENEVER SC-RUN-DATE DIFFERS FROM TODAY'S DATE -
+      *  WITHOUT THE DATE CHECK A CYCLE NUMBER REUSED DAY
+      *  AFTER DAY (E.G. A RECURRING SHIFT ID) WOULD NEVER
+      *  GET A FRESH RANGE AND WOULD EVENTUALLY CAP FOR GOOD.
+      *****************************************************
+       01  SEQ-CONTROL-RECORD.
+           05  SC-CYCLE-NO                 PIC 9(2).
+           05  SC-LAST-USED-NO             PIC 9(5).
+           05  SC-RUN-DATE                 PIC X(8).
