@@ -0,0 +1,23 @@
+      *****************************************************
+      *  AVAILREC - RECLAIMED/AVAILABLE SEQUENCE NUMBER
+      *  INDEXED BY CYCLE + RELEASED DATE + SEQUENCE NUMBER.
+      *  A RECORD HERE MEANS THAT NUMBER WAS ISSUED AND THEN
+      *  RELEASED (THE DOCUMENT IT WENT TO WAS VOIDED) AND
+      *  CAN BE HANDED BACK OUT BEFORE WS-DATA ADVANCES ANY
+      *  FURTHER.
+      *  AVN-RUN-DATE IS PART OF THE KEY, NOT JUST AN
+      *  INFORMATIONAL FIELD, BECAUSE WS-DATA LEGITIMATELY
+      *  RESTARTS AT 1 EVERY DAY FOR A RECURRING CYCLE (SEE
+      *  SEQCTL.CPY/BLKREC.CPY): A NUMBER RELEASED UNDER
+      *  CYCLE 01 ON A PRIOR DAY MUST NOT BE RECLAIMABLE
+      *  AGAINST CYCLE 01'S FRESH RANGE TODAY, OR IT WOULD
+      *  BE HANDED OUT EARLY BY A RECLAIM AND THEN HANDED OUT
+      *  A SECOND TIME WHEN TODAY'S FORWARD COUNTER NATURALLY
+      *  COUNTS UP TO THAT SAME NUMBER LATER THE SAME DAY - A
+      *  REAL (NOT JUST FALSE-POSITIVE) DUPLICATE.
+      *****************************************************
+       01  AVAILABLE-NUMBER-RECORD.
+           05  AVN-KEY.
+               10  AVN-CYCLE-NO            PIC 9(2).
+               10  AVN-RUN-DATE            PIC X(8).
+               10  AVN-SEQ-NO              PIC 9(5).
