@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOIDSEQ.
+      *****************************************************
+      *  RELEASES SEQUENCE NUMBERS BACK TO THE POOL FOR
+      *  DOCUMENTS THAT WERE VOIDED BEFORE END OF CYCLE, SO
+      *  BUGSOLUTION CAN HAND THEM OUT AGAIN INSTEAD OF
+      *  ALWAYS ADVANCING WS-DATA FORWARD.
+      *****************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOID-REQUEST-FILE ASSIGN TO "VOIDREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOID-REQUEST-STATUS.
+
+           SELECT AVAILABLE-NUMBERS-FILE ASSIGN TO "AVAIL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AVN-KEY
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-AVAIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VOID-REQUEST-FILE.
+           COPY VOIDREQ.
+
+       FD  AVAILABLE-NUMBERS-FILE.
+           COPY AVAILREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-VOID-REQUEST-STATUS      PIC XX VALUE "00".
+
+       01  WS-AVAIL-STATUS             PIC XX VALUE "00".
+           88  WS-AVAIL-NOT-FOUND                 VALUE "35".
+           88  WS-AVAIL-DUPLICATE-KEY              VALUE "22".
+
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88  WS-EOF                             VALUE "Y".
+
+       01  WS-RELEASED-DATE            PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2000-PROCESS-VOID-REQUEST
+               UNTIL WS-EOF
+
+           PERFORM 9000-TERMINATE
+
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RELEASED-DATE
+
+           OPEN I-O AVAILABLE-NUMBERS-FILE
+           IF WS-AVAIL-NOT-FOUND
+               OPEN OUTPUT AVAILABLE-NUMBERS-FILE
+               CLOSE AVAILABLE-NUMBERS-FILE
+               OPEN I-O AVAILABLE-NUMBERS-FILE
+           END-IF
+
+           OPEN INPUT VOID-REQUEST-FILE.
+
+       2000-PROCESS-VOID-REQUEST.
+           READ VOID-REQUEST-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   PERFORM 2100-RELEASE-NUMBER
+           END-READ.
+
+       2100-RELEASE-NUMBER.
+           MOVE VRQ-CYCLE-NO TO AVN-CYCLE-NO
+           MOVE WS-RELEASED-DATE TO AVN-RUN-DATE
+           MOVE VRQ-SEQ-NO TO AVN-SEQ-NO
+           WRITE AVAILABLE-NUMBER-RECORD
+               INVALID KEY
+                   DISPLAY "Sequence number already available: "
+                       VRQ-CYCLE-NO "-" VRQ-SEQ-NO
+           END-WRITE.
+
+       9000-TERMINATE.
+           CLOSE VOID-REQUEST-FILE
+           CLOSE AVAILABLE-NUMBERS-FILE.
